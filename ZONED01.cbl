@@ -1,61 +1,963 @@
        CBL   OPT(0) INVDATA
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   ZONED01.
-      * program used to show how Enterprise COBOL 6.4 OPT(0) code 
-      * acts differently than same program compiled with OPT(2) 
+      * program used to show how Enterprise COBOL 6.4 OPT(0) code
+      * acts differently than same program compiled with OPT(2)
       * when a zoned decimal field contains spaces.
       * see video:  https://youtu.be/g4pkcsUBAxM
-      *   This program can be compiled as 
+      *   This program can be compiled as
       *   cbl  OPT(0) NOINVDATA
-      *   CBL  OPT(2) NOINVDATA 
-      *   CBL  OPT(0)   INVDATA 
+      *   CBL  OPT(2) NOINVDATA
+      *   CBL  OPT(0)   INVDATA
+      *
+      *   DD SYSIN now points at a real QSAM/GDG feed instead of
+      *   hand-keyed ACCEPT cards -- see Read-Sysin below.
        ENVIRONMENT DIVISION.
-       DATA DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Sysin-Status.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Reject-Status.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Ctlcard-Status.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+           SELECT CHECKPOINT-IN-FILE ASSIGN TO CKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Ckptin-Status.
+
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO CKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Ckptout-Status.
+
+           SELECT FIELD-TABLE-FILE ASSIGN TO FLDTBL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Fldtbl-Status.
+
       *=========================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SYSIN-RECORD             PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 153 CHARACTERS.
+       01  REJECT-RECORD.
+           05 RJ-Rec-Num             PIC 9(7).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 RJ-Raw-Data            PIC X(80).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 RJ-Hex-Dump            PIC X(64).
+
+      *---------------------------------------------------------------
+      *  Audit log (req 006) -- retained GDG record of every field
+      *  ZONED01 looked at: record number, field name, raw bytes, the
+      *  H-Data hex rendering, and the numeric/zero verdict, so a
+      *  compliance review can pull up the evidence weeks after the
+      *  run without having to reproduce it.
+      *---------------------------------------------------------------
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 185 CHARACTERS.
+       01  AUDIT-RECORD.
+           05 AU-Rec-Num             PIC 9(7).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-Field-Name          PIC X(10).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-Raw-Data            PIC X(80).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-Hex-Dump            PIC X(64).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-Verdict             PIC X(20).
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-CARD-RECORD.
+           05 CC-Run-Mode-Code       PIC X(1).
+           05 CC-Checkpoint-Freq     PIC 9(7).
+           05 CC-Resume-Flag         PIC X(1).
+           05 FILLER                 PIC X(71).
+
+      *---------------------------------------------------------------
+      *  Checkpoint file -- one record per checkpoint interval, each
+      *  holding the record number processed so far, so a restarted
+      *  run can skip back to where the prior run left off.  CKPTIN
+      *  is the prior run's output (read at restart); CKPTOUT is this
+      *  run's own checkpoint trail which becomes the next run's
+      *  CKPTIN.  Checkpoint records also carry the running
+      *  summary/histogram tallies alongside the record number, so a
+      *  resumed run can restore its counters instead of reporting
+      *  totals that only cover the post-restart tail.
+      *---------------------------------------------------------------
+       FD  CHECKPOINT-IN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 77 CHARACTERS.
+       01  CHECKPOINT-IN-RECORD.
+           05 CK-In-Rec-Num                   PIC 9(7).
+           05 CK-In-Count-Valid               PIC 9(7).
+           05 CK-In-Count-Zero                PIC 9(7).
+           05 CK-In-Count-Non-Numeric         PIC 9(7).
+           05 CK-In-Count-Packed-Valid        PIC 9(7).
+           05 CK-In-Count-Packed-Zero         PIC 9(7).
+           05 CK-In-Count-Packed-Non-Numeric  PIC 9(7).
+           05 CK-In-Hist-All-Spaces           PIC 9(7).
+           05 CK-In-Hist-Low-Values           PIC 9(7).
+           05 CK-In-Hist-High-Values          PIC 9(7).
+           05 CK-In-Hist-Embedded-Alpha       PIC 9(7).
+
+       FD  CHECKPOINT-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 77 CHARACTERS.
+       01  CHECKPOINT-OUT-RECORD.
+           05 CK-Out-Rec-Num                  PIC 9(7).
+           05 CK-Out-Count-Valid              PIC 9(7).
+           05 CK-Out-Count-Zero               PIC 9(7).
+           05 CK-Out-Count-Non-Numeric        PIC 9(7).
+           05 CK-Out-Count-Packed-Valid       PIC 9(7).
+           05 CK-Out-Count-Packed-Zero        PIC 9(7).
+           05 CK-Out-Count-Packed-Non-Numeric PIC 9(7).
+           05 CK-Out-Hist-All-Spaces          PIC 9(7).
+           05 CK-Out-Hist-Low-Values          PIC 9(7).
+           05 CK-Out-Hist-High-Values         PIC 9(7).
+           05 CK-Out-Hist-Embedded-Alpha      PIC 9(7).
+
+      *---------------------------------------------------------------
+      *  Field-definition control table (req 008) -- field name,
+      *  offset, length and PIC type (Z=zoned, P=packed), read once at
+      *  startup so onboarding a new record layout is a table change,
+      *  not a source change and recompile.
+      *---------------------------------------------------------------
+       FD  FIELD-TABLE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FIELD-DEF-RECORD.
+           05 FT-Field-Name          PIC X(10).
+           05 FT-Offset               PIC 9(3).
+           05 FT-Length                PIC 9(3).
+           05 FT-Type                  PIC X(1).
+           05 FILLER                   PIC X(63).
+
        WORKING-STORAGE SECTION.
        01  W-Sysin.
            05 Zoned-Dec          PIC  9(5).
            05 Filler             PIC X(75).
 
        01  Stuff.
-           05 Rec-Num            PIC  9(3) Value 0.
+           05 Rec-Num            PIC  9(7) Value 0.
            05 Packed-Dec         PIC  9(7) COMP-3.
 
            05 W-Byte2Hex    PIC X(08) Value 'BYTE2HEX'.
            05 H-Data        PIC X(64).
 
+           05 WS-Count-Valid        PIC 9(7) Value 0.
+           05 WS-Count-Zero         PIC 9(7) Value 0.
+           05 WS-Count-Non-Numeric  PIC 9(7) Value 0.
+
+           05 WS-Count-Packed-Valid       PIC 9(7) Value 0.
+           05 WS-Count-Packed-Zero        PIC 9(7) Value 0.
+           05 WS-Count-Packed-Non-Numeric PIC 9(7) Value 0.
+
+      *---------------------------------------------------------------
+      *  Histogram of invalid byte patterns (req 007)
+      *---------------------------------------------------------------
+       01  WS-Histogram.
+           05 WS-Hist-All-Spaces     PIC 9(7) Value 0.
+           05 WS-Hist-Low-Values     PIC 9(7) Value 0.
+           05 WS-Hist-High-Values    PIC 9(7) Value 0.
+           05 WS-Hist-Embedded-Alpha PIC 9(7) Value 0.
+
+      *---------------------------------------------------------------
+      *  In-memory copy of the field-definition control table
+      *  (req 008).  Loaded once at startup by Read-Field-Table; a
+      *  built-in 2-entry default (matching the legacy Zoned-Dec /
+      *  Packed-Dec pair) is used when no FLDTBL DD is supplied.
+      *---------------------------------------------------------------
+       01  WS-Field-Table-Control.
+           05 WS-Field-Count         PIC 9(3) Value 0.
+           05 WS-Field-Idx           PIC 9(3) Value 0.
+           05 WS-Field-Row-Valid-Sw  PIC X    Value 'Y'.
+               88 WS-Field-Row-Valid         VALUE 'Y'.
+
+       01  WS-Field-Table.
+           05 WS-Field-Entry OCCURS 20 TIMES.
+              10 WS-Field-Name       PIC X(10).
+              10 WS-Field-Offset     PIC 9(3).
+              10 WS-Field-Length     PIC 9(3).
+              10 WS-Field-Type       PIC X(1).
+                 88 Field-Is-Zoned        VALUE 'Z'.
+                 88 Field-Is-Packed       VALUE 'P'.
+
+      *---------------------------------------------------------------
+      *  Generic per-field work area used by the table-driven engine
+      *  to extract, hex-dump and validate whichever field the table
+      *  points at, regardless of offset/length/type.
+      *---------------------------------------------------------------
+       01  WS-Generic-Raw            PIC X(64) Value SPACES.
+       01  WS-Generic-Zoned          PIC 9(9)  Value 0.
+       01  WS-Temp-Start             PIC 9(2)  Value 0.
+       01  WS-Cur-Offset             PIC 9(3)  Value 0.
+       01  WS-Cur-Length             PIC 9(3)  Value 0.
+       01  WS-Hex-Len                PIC 9(3)  Value 0.
+
+       01  WS-Packed-Buffer          PIC X(8) Value LOW-VALUES.
+       01  WS-Packed-View-1 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-1        PIC S9(1)  COMP-3.
+           05 FILLER                 PIC X(7).
+       01  WS-Packed-View-2 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-2        PIC S9(3)  COMP-3.
+           05 FILLER                 PIC X(6).
+       01  WS-Packed-View-3 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-3        PIC S9(5)  COMP-3.
+           05 FILLER                 PIC X(5).
+       01  WS-Packed-View-4 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-4        PIC S9(7)  COMP-3.
+           05 FILLER                 PIC X(4).
+       01  WS-Packed-View-5 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-5        PIC S9(9)  COMP-3.
+           05 FILLER                 PIC X(3).
+       01  WS-Packed-View-6 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-6        PIC S9(11) COMP-3.
+           05 FILLER                 PIC X(2).
+       01  WS-Packed-View-7 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-7        PIC S9(13) COMP-3.
+           05 FILLER                 PIC X(1).
+       01  WS-Packed-View-8 REDEFINES WS-Packed-Buffer.
+           05 WS-Packed-Val-8        PIC S9(15) COMP-3.
+
+       01  WS-Field-Verdict          PIC X(20).
+       01  WS-Field-Is-Numeric-Sw    PIC X Value 'N'.
+           88 Field-Is-Numeric              VALUE 'Y'.
+       01  WS-Field-Is-Zero-Sw       PIC X Value 'N'.
+           88 Field-Is-Zero                 VALUE 'Y'.
+
+       01  WS-Summary-Report.
+           05 WS-Rpt-Read           PIC ZZZ,ZZZ,ZZ9.
+           05 WS-Rpt-Valid          PIC ZZZ,ZZZ,ZZ9.
+           05 WS-Rpt-Zero           PIC ZZZ,ZZZ,ZZ9.
+           05 WS-Rpt-Non-Numeric    PIC ZZZ,ZZZ,ZZ9.
+           05 WS-Rpt-Packed-Valid       PIC ZZZ,ZZZ,ZZ9.
+           05 WS-Rpt-Packed-Zero        PIC ZZZ,ZZZ,ZZ9.
+           05 WS-Rpt-Packed-Non-Numeric PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-Switches.
+           05 WS-Sysin-Status        PIC XX VALUE '00'.
+               88 End-Of-Sysin              VALUE '10'.
+           05 WS-Reject-Status       PIC XX VALUE '00'.
+           05 WS-Audit-Status        PIC XX VALUE '00'.
+           05 WS-Ctlcard-Status      PIC XX VALUE '00'.
+           05 WS-Fldtbl-Status       PIC XX VALUE '00'.
+
+      *---------------------------------------------------------------
+      *  Control-card driven run mode (req 004).  One card read once
+      *  at startup tags which of the 4 CBL OPT/INVDATA combinations
+      *  this load module was actually compiled with, so the same
+      *  SYSOUT is self-describing across a batch of 4 jobs without
+      *  editing the DISPLAY literal for every recompile.  The control
+      *  card cannot change the compiled OPT/INVDATA behavior itself
+      *  (that is fixed at compile time by the CBL directive above) --
+      *  it only selects which header/label this run reports.
+      *---------------------------------------------------------------
+       01  WS-Control-Card.
+           05 WS-Run-Mode-Code       PIC X(1) VALUE '3'.
+               88 Mode-Opt0-NoInvdata        VALUE '1'.
+               88 Mode-Opt2-NoInvdata        VALUE '2'.
+               88 Mode-Opt0-Invdata          VALUE '3'.
+               88 Mode-Opt2-Invdata          VALUE '4'.
+           05 WS-Checkpoint-Freq     PIC 9(7) VALUE 10000.
+           05 WS-Resume-Flag         PIC X(1) VALUE 'N'.
+               88 Resume-From-Checkpoint    VALUE 'Y'.
+
+       01  WS-Run-Mode-Desc         PIC X(30)
+               VALUE 'COBOL 6.4    OPT(0)  INVDATA'.
+
+      *---------------------------------------------------------------
+      *  Checkpoint/restart working storage (req 005)
+      *---------------------------------------------------------------
+       01  WS-Checkpoint-Area.
+           05 WS-Ckptin-Status       PIC XX VALUE '00'.
+           05 WS-Ckptout-Status      PIC XX VALUE '00'.
+           05 WS-Last-Checkpoint-Recnum PIC 9(7) VALUE 0.
+           05 WS-Skip-Count          PIC 9(7) VALUE 0.
+           05 WS-Skip-Idx            PIC 9(7) VALUE 0.
+           05 WS-Ckpt-Quotient       PIC 9(7) VALUE 0.
+           05 WS-Ckpt-Remainder      PIC 9(7) VALUE 0.
+           05 WS-Ckpt-Found-Sw       PIC X    VALUE 'N'.
+               88 WS-Ckpt-Found             VALUE 'Y'.
+
+       01  WS-Audit-Verdict          PIC X(20).
 
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
-           Display 'COBOL 6.4    OPT(0)  INVDATA'
+           Perform Read-Control-Card
+           Perform Set-Run-Mode-Description
+           Display WS-Run-Mode-Desc
+           OPEN INPUT  SYSIN-FILE
+           IF WS-Sysin-Status NOT = '00'
+              Display 'ZONED01 -- SYSIN OPEN FAILED, STATUS='
+                      WS-Sysin-Status
+              STOP RUN
+           END-IF
+      *    A resumed run's audit/reject evidence for records before the
+      *    checkpoint already exists from the prior run -- OPEN EXTEND
+      *    appends this run's output instead of truncating it away.
+           IF Resume-From-Checkpoint
+              OPEN EXTEND REJECT-FILE
+              OPEN EXTEND AUDIT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-Reject-Status NOT = '00'
+              Display 'ZONED01 -- REJFILE OPEN FAILED, STATUS='
+                      WS-Reject-Status
+              STOP RUN
+           END-IF
+           IF WS-Audit-Status NOT = '00'
+              Display 'ZONED01 -- AUDITLOG OPEN FAILED, STATUS='
+                      WS-Audit-Status
+              STOP RUN
+           END-IF
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+           IF WS-Ckptout-Status NOT = '00'
+              Display 'ZONED01 -- CKPTOUT OPEN FAILED, STATUS='
+                      WS-Ckptout-Status
+              STOP RUN
+           END-IF
+           Perform Read-Field-Table
+           IF Resume-From-Checkpoint
+              Perform Resume-From-Last-Checkpoint
+           END-IF
            Perform Read-Sysin
-           Perform Until W-Sysin = Low-Values
+           Perform Until End-Of-Sysin
               Perform Get-Displayable-Hex
               Display '* ' Rec-Num '  ' W-Sysin (1 : 6)
                       '  ----  x"' H-data (1 : 10) '" ---------------'
               If Zoned-Dec is NOT Numeric
                  Display '    NOT Numeric'
+                 Add 1 to WS-Count-Non-Numeric
+                 Perform Write-Reject-Record
+                 Perform Classify-Invalid-Pattern
+              Else
+                 Add 1 to WS-Count-Valid
+                 If Zoned-Dec = 0
+                    Display '    Is equal to Zero'
+                    Add 1 to WS-Count-Zero
+                 Else
+                    Display '    Is NOT equal to Zero'
+                 End-If
               End-If
-              If Zoned-Dec = 0
-                 Display '    Is equal to Zero'
+              Perform Write-Audit-Record-Zoned
+              Move Zoned-Dec to Packed-Dec
+              Perform Get-Displayable-Hex-Packed
+              Display '* ' Rec-Num '  PACKED-DEC  ----  x"'
+                      H-Data (1 : 8) '" ---------------'
+              If Packed-Dec is NOT Numeric
+                 Display '    Packed-Dec NOT Numeric'
+                 Add 1 to WS-Count-Packed-Non-Numeric
               Else
-                 Display '    Is NOT equal to Zero'
+                 Add 1 to WS-Count-Packed-Valid
+                 If Packed-Dec = 0
+                    Display '    Packed-Dec Is equal to Zero'
+                    Add 1 to WS-Count-Packed-Zero
+                 Else
+                    Display '    Packed-Dec Is NOT equal to Zero'
+                 End-If
               End-If
+              Perform Write-Audit-Record-Packed
+              Perform Process-Table-Driven-Fields
+              Perform Write-Checkpoint-If-Due
               Perform Read-Sysin
               Display ' '
            End-Perform
+           Perform Write-Summary-Report
+           CLOSE SYSIN-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-OUT-FILE
            GOBACK.
 
 
 
       *---------------------------------------------------------------
-      *  Read a record From SYSIN.    Use Sysin as an input file
+      *  Read the control card (once, at startup) that tags the
+      *  active compile-option combination into the report header.
+      *---------------------------------------------------------------
+       Read-Control-Card.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-Ctlcard-Status = '00'
+              READ CONTROL-CARD-FILE
+                 AT END     MOVE '10' to WS-Ctlcard-Status
+                 NOT AT END
+                    MOVE CC-Run-Mode-Code  to WS-Run-Mode-Code
+                    MOVE CC-Resume-Flag    to WS-Resume-Flag
+                    IF CC-Checkpoint-Freq IS NUMERIC
+                       AND CC-Checkpoint-Freq > 0
+                       MOVE CC-Checkpoint-Freq to WS-Checkpoint-Freq
+                    END-IF
+              END-READ
+              CLOSE CONTROL-CARD-FILE
+           END-IF
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Tag the report header with the active OPT/INVDATA mode.
+      *---------------------------------------------------------------
+       Set-Run-Mode-Description.
+           EVALUATE TRUE
+              WHEN Mode-Opt0-NoInvdata
+                 MOVE 'COBOL 6.4    OPT(0)  NOINVDATA'
+                      to WS-Run-Mode-Desc
+              WHEN Mode-Opt2-NoInvdata
+                 MOVE 'COBOL 6.4    OPT(2)  NOINVDATA'
+                      to WS-Run-Mode-Desc
+              WHEN Mode-Opt2-Invdata
+                 MOVE 'COBOL 6.4    OPT(2)    INVDATA'
+                      to WS-Run-Mode-Desc
+              WHEN OTHER
+                 MOVE 'COBOL 6.4    OPT(0)    INVDATA'
+                      to WS-Run-Mode-Desc
+           END-EVALUATE
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Read the field-definition control table (req 008).  Falls
+      *  back to a built-in 2-entry default when no FLDTBL DD is
+      *  supplied, so the table-driven engine always has something to
+      *  work with.  Each row is range-checked against W-Sysin's
+      *  80-byte record and the generic zoned/packed work areas before
+      *  being accepted -- a row that would corrupt adjacent storage
+      *  is rejected and logged rather than silently applied.  Rows
+      *  beyond the 20-entry table capacity are also logged rather
+      *  than silently dropped.
+      *---------------------------------------------------------------
+       Read-Field-Table.
+           MOVE 0 to WS-Field-Count
+           OPEN INPUT FIELD-TABLE-FILE
+           IF WS-Fldtbl-Status = '00'
+              PERFORM UNTIL WS-Fldtbl-Status NOT = '00'
+                        OR WS-Field-Count >= 20
+                 READ FIELD-TABLE-FILE
+                    AT END MOVE '10' to WS-Fldtbl-Status
+                    NOT AT END
+                       Perform Validate-Field-Table-Row
+                       IF WS-Field-Row-Valid
+                          ADD 1 to WS-Field-Count
+                          MOVE FT-Field-Name
+                               to WS-Field-Name (WS-Field-Count)
+                          MOVE FT-Offset
+                               to WS-Field-Offset (WS-Field-Count)
+                          MOVE FT-Length
+                               to WS-Field-Length (WS-Field-Count)
+                          MOVE FT-Type
+                               to WS-Field-Type (WS-Field-Count)
+                       ELSE
+                          Display 'ZONED01 -- FLDTBL ROW REJECTED: '
+                                  FT-Field-Name ' OFF=' FT-Offset
+                                  ' LEN=' FT-Length ' TYPE=' FT-Type
+                       END-IF
+                 END-READ
+              END-PERFORM
+              IF WS-Fldtbl-Status = '00'
+                 READ FIELD-TABLE-FILE
+                    AT END MOVE '10' to WS-Fldtbl-Status
+                    NOT AT END
+                       Display 'ZONED01 -- FLDTBL HAS MORE THAN 20'
+                               ' ENTRIES, TABLE TRUNCATED AT 20'
+                 END-READ
+              END-IF
+              CLOSE FIELD-TABLE-FILE
+           END-IF
+           IF WS-Field-Count = 0
+              PERFORM Load-Default-Field-Table
+           END-IF
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Range-check one FLDTBL row against the storage the
+      *  table-driven engine will extract it into: W-Sysin is 80
+      *  bytes, WS-Generic-Zoned holds at most 9 zoned digits, and
+      *  WS-Packed-Buffer holds at most 8 packed bytes.
+      *---------------------------------------------------------------
+       Validate-Field-Table-Row.
+           MOVE 'Y' to WS-Field-Row-Valid-Sw
+           IF FT-Offset < 1 OR FT-Length < 1
+              MOVE 'N' to WS-Field-Row-Valid-Sw
+           END-IF
+           IF FT-Offset + FT-Length - 1 > 80
+              MOVE 'N' to WS-Field-Row-Valid-Sw
+           END-IF
+           EVALUATE TRUE
+              WHEN FT-Type = 'Z'
+                 IF FT-Length > 9
+                    MOVE 'N' to WS-Field-Row-Valid-Sw
+                 END-IF
+              WHEN FT-Type = 'P'
+                 IF FT-Length > 8
+                    MOVE 'N' to WS-Field-Row-Valid-Sw
+                 END-IF
+              WHEN OTHER
+                 MOVE 'N' to WS-Field-Row-Valid-Sw
+           END-EVALUATE
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Built-in default field table, used only when FLDTBL is not
+      *  supplied.  Named distinctly from the legacy ZONED-DEC/
+      *  PACKED-DEC audit entries written by Write-Audit-Record-Zoned
+      *  and Write-Audit-Record-Packed -- Process-Table-Driven-Fields
+      *  runs on every record alongside that legacy path, and reusing
+      *  its field names would put two different values under the
+      *  same AU-Field-Name key in the audit log.
+      *---------------------------------------------------------------
+       Load-Default-Field-Table.
+           MOVE 2          to WS-Field-Count
+           MOVE 'TBL-ZONED ' to WS-Field-Name   (1)
+           MOVE 1          to WS-Field-Offset (1)
+           MOVE 5          to WS-Field-Length (1)
+           MOVE 'Z'        to WS-Field-Type   (1)
+           MOVE 'TBL-PACKED' to WS-Field-Name   (2)
+           MOVE 6          to WS-Field-Offset (2)
+           MOVE 4          to WS-Field-Length (2)
+           MOVE 'P'        to WS-Field-Type   (2)
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Table-driven field scan (req 008 / 009).  Runs alongside --
+      *  not in place of -- the legacy Zoned-Dec/Packed-Dec MOVE-based
+      *  demonstration above, since that pair specifically exercises
+      *  MOVE-based zoned-to-packed conversion behavior that this
+      *  byte-level table engine does not replicate.  Each field the
+      *  table defines is extracted, hex-dumped and validated on its
+      *  own.
+      *---------------------------------------------------------------
+       Process-Table-Driven-Fields.
+           PERFORM VARYING WS-Field-Idx FROM 1 BY 1
+                     UNTIL WS-Field-Idx > WS-Field-Count
+              Perform Extract-And-Validate-Field
+              Perform Write-Audit-Record-Table
+           END-PERFORM
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Extract one table-defined field from W-Sysin, hex-dump it and
+      *  apply the NOT NUMERIC / zero checks appropriate to its type.
+      *---------------------------------------------------------------
+       Extract-And-Validate-Field.
+           MOVE WS-Field-Offset (WS-Field-Idx) to WS-Cur-Offset
+           MOVE WS-Field-Length (WS-Field-Idx) to WS-Cur-Length
+           COMPUTE WS-Hex-Len = WS-Cur-Length * 2
+           MOVE SPACES to WS-Generic-Raw
+           MOVE W-Sysin (WS-Cur-Offset : WS-Cur-Length)
+             to WS-Generic-Raw (1 : WS-Cur-Length)
+           MOVE LOW-VALUES to H-Data
+           CALL W-BYTE2HEX
+              Using By Value  WS-Cur-Length
+                  By Reference WS-Generic-Raw
+                               H-Data
+                       By Value 'U'
+
+           MOVE 'N' to WS-Field-Is-Numeric-Sw
+           MOVE 'N' to WS-Field-Is-Zero-Sw
+
+           EVALUATE TRUE
+              WHEN Field-Is-Zoned (WS-Field-Idx)
+                 MOVE ZEROS to WS-Generic-Zoned
+                 COMPUTE WS-Temp-Start = 10 - WS-Cur-Length
+                 MOVE WS-Generic-Raw (1 : WS-Cur-Length)
+                   to WS-Generic-Zoned (WS-Temp-Start : WS-Cur-Length)
+                 IF WS-Generic-Zoned IS NUMERIC
+                    MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                    IF WS-Generic-Zoned = 0
+                       MOVE 'Y' to WS-Field-Is-Zero-Sw
+                    END-IF
+                 END-IF
+              WHEN Field-Is-Packed (WS-Field-Idx)
+                 MOVE LOW-VALUES to WS-Packed-Buffer
+                 MOVE WS-Generic-Raw (1 : WS-Cur-Length)
+                   to WS-Packed-Buffer (1 : WS-Cur-Length)
+                 EVALUATE WS-Cur-Length
+                    WHEN 1
+                       IF WS-Packed-Val-1 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-1 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN 2
+                       IF WS-Packed-Val-2 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-2 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN 3
+                       IF WS-Packed-Val-3 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-3 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN 4
+                       IF WS-Packed-Val-4 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-4 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN 5
+                       IF WS-Packed-Val-5 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-5 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN 6
+                       IF WS-Packed-Val-6 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-6 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN 7
+                       IF WS-Packed-Val-7 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-7 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                    WHEN OTHER
+                       IF WS-Packed-Val-8 IS NUMERIC
+                          MOVE 'Y' to WS-Field-Is-Numeric-Sw
+                          IF WS-Packed-Val-8 = 0
+                             MOVE 'Y' to WS-Field-Is-Zero-Sw
+                          END-IF
+                       END-IF
+                 END-EVALUATE
+           END-EVALUATE
+
+           IF Field-Is-Numeric
+              IF Field-Is-Zero
+                 MOVE 'NUMERIC-ZERO'    to WS-Field-Verdict
+              ELSE
+                 MOVE 'NUMERIC-NONZERO' to WS-Field-Verdict
+              END-IF
+           ELSE
+              MOVE 'NOT NUMERIC'        to WS-Field-Verdict
+           END-IF
+
+           Display '* ' Rec-Num '  FIELD=' WS-Field-Name (WS-Field-Idx)
+                   '  ----  x"' H-Data (1 : WS-Hex-Len) '"  '
+                   WS-Field-Verdict
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Persist one table-driven field's verdict to the audit log.
+      *---------------------------------------------------------------
+       Write-Audit-Record-Table.
+           Move Rec-Num                       to AU-Rec-Num
+           Move WS-Field-Name (WS-Field-Idx)  to AU-Field-Name
+           Move W-Sysin                        to AU-Raw-Data
+           Move Spaces                        to AU-Hex-Dump
+           Move H-Data (1 : WS-Hex-Len)
+                to AU-Hex-Dump (1 : WS-Hex-Len)
+           Move WS-Field-Verdict              to AU-Verdict
+           WRITE AUDIT-RECORD
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Restart support (req 005).  Read the prior run's checkpoint
+      *  trail to find the last Rec-Num processed, then skip that many
+      *  records off the front of SYSIN so the scan resumes where the
+      *  interrupted run left off instead of starting over at 1.  The
+      *  summary/histogram counters are restored from that same last
+      *  checkpoint record so Write-Summary-Report's totals stay
+      *  cumulative across the restart instead of covering only the
+      *  post-restart tail.  The resume point found here is also
+      *  carried forward as CKPTOUT's first record, so this run's own
+      *  checkpoint trail still has a valid restart point even if it
+      *  aborts before writing its own first Write-Checkpoint-If-Due
+      *  record.  Missing/unreadable CKPTIN or an empty checkpoint
+      *  trail is diagnosed rather than silently restarting from 1.
+      *---------------------------------------------------------------
+       Resume-From-Last-Checkpoint.
+           OPEN INPUT CHECKPOINT-IN-FILE
+           IF WS-Ckptin-Status NOT = '00'
+              Display 'ZONED01 -- CKPTIN OPEN FAILED, STATUS='
+                      WS-Ckptin-Status ' -- RESUMING FROM RECORD 1'
+           ELSE
+              PERFORM UNTIL WS-Ckptin-Status NOT = '00'
+                 READ CHECKPOINT-IN-FILE
+                    AT END MOVE '10' to WS-Ckptin-Status
+                    NOT AT END
+                       SET WS-Ckpt-Found TO TRUE
+                       MOVE CK-In-Rec-Num to WS-Last-Checkpoint-Recnum
+                       MOVE CK-In-Count-Valid to WS-Count-Valid
+                       MOVE CK-In-Count-Zero  to WS-Count-Zero
+                       MOVE CK-In-Count-Non-Numeric
+                            to WS-Count-Non-Numeric
+                       MOVE CK-In-Count-Packed-Valid
+                            to WS-Count-Packed-Valid
+                       MOVE CK-In-Count-Packed-Zero
+                            to WS-Count-Packed-Zero
+                       MOVE CK-In-Count-Packed-Non-Numeric
+                            to WS-Count-Packed-Non-Numeric
+                       MOVE CK-In-Hist-All-Spaces
+                            to WS-Hist-All-Spaces
+                       MOVE CK-In-Hist-Low-Values
+                            to WS-Hist-Low-Values
+                       MOVE CK-In-Hist-High-Values
+                            to WS-Hist-High-Values
+                       MOVE CK-In-Hist-Embedded-Alpha
+                            to WS-Hist-Embedded-Alpha
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-IN-FILE
+              IF NOT WS-Ckpt-Found
+                 Display 'ZONED01 -- CKPTIN HAS NO CHECKPOINT '
+                         'RECORDS -- RESUMING FROM RECORD 1'
+              END-IF
+           END-IF
+           IF WS-Ckpt-Found
+              MOVE WS-Last-Checkpoint-Recnum to CK-Out-Rec-Num
+              MOVE WS-Count-Valid            to CK-Out-Count-Valid
+              MOVE WS-Count-Zero             to CK-Out-Count-Zero
+              MOVE WS-Count-Non-Numeric
+                   to CK-Out-Count-Non-Numeric
+              MOVE WS-Count-Packed-Valid
+                   to CK-Out-Count-Packed-Valid
+              MOVE WS-Count-Packed-Zero
+                   to CK-Out-Count-Packed-Zero
+              MOVE WS-Count-Packed-Non-Numeric
+                   to CK-Out-Count-Packed-Non-Numeric
+              MOVE WS-Hist-All-Spaces   to CK-Out-Hist-All-Spaces
+              MOVE WS-Hist-Low-Values   to CK-Out-Hist-Low-Values
+              MOVE WS-Hist-High-Values  to CK-Out-Hist-High-Values
+              MOVE WS-Hist-Embedded-Alpha
+                   to CK-Out-Hist-Embedded-Alpha
+              WRITE CHECKPOINT-OUT-RECORD
+           END-IF
+           MOVE WS-Last-Checkpoint-Recnum to WS-Skip-Count
+           PERFORM VARYING WS-Skip-Idx FROM 1 BY 1
+                     UNTIL WS-Skip-Idx > WS-Skip-Count
+                        OR End-Of-Sysin
+              READ SYSIN-FILE INTO W-Sysin
+                 AT END SET End-Of-Sysin TO TRUE
+                 NOT AT END ADD 1 to Rec-Num
+              END-READ
+           END-PERFORM
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Write a checkpoint record every N records (N from the
+      *  control card) so a restarted run can skip back to here.  The
+      *  running counters go out with it so a later restart can
+      *  restore them (see Resume-From-Last-Checkpoint).
+      *---------------------------------------------------------------
+       Write-Checkpoint-If-Due.
+           IF WS-Checkpoint-Freq > 0
+              DIVIDE Rec-Num by WS-Checkpoint-Freq
+                 GIVING WS-Ckpt-Quotient
+                 REMAINDER WS-Ckpt-Remainder
+              IF WS-Ckpt-Remainder = 0
+                 MOVE Rec-Num to CK-Out-Rec-Num
+                 MOVE WS-Count-Valid       to CK-Out-Count-Valid
+                 MOVE WS-Count-Zero        to CK-Out-Count-Zero
+                 MOVE WS-Count-Non-Numeric
+                      to CK-Out-Count-Non-Numeric
+                 MOVE WS-Count-Packed-Valid
+                      to CK-Out-Count-Packed-Valid
+                 MOVE WS-Count-Packed-Zero
+                      to CK-Out-Count-Packed-Zero
+                 MOVE WS-Count-Packed-Non-Numeric
+                      to CK-Out-Count-Packed-Non-Numeric
+                 MOVE WS-Hist-All-Spaces   to CK-Out-Hist-All-Spaces
+                 MOVE WS-Hist-Low-Values   to CK-Out-Hist-Low-Values
+                 MOVE WS-Hist-High-Values  to CK-Out-Hist-High-Values
+                 MOVE WS-Hist-Embedded-Alpha
+                      to CK-Out-Hist-Embedded-Alpha
+                 WRITE CHECKPOINT-OUT-RECORD
+              END-IF
+           END-IF
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Read a record From SYSIN.  QSAM input -- sized to handle a
+      *  real GDG extract running as an overnight batch scan instead
+      *  of a hand-keyed terminal ACCEPT loop.
       *---------------------------------------------------------------
        Read-Sysin.
            Move Low-Values to W-Sysin
-           Accept W-Sysin From Sysin
-           Add 1 to Rec-Num
+           READ SYSIN-FILE INTO W-Sysin
+              AT END SET End-Of-Sysin TO TRUE
+              NOT AT END ADD 1 to Rec-Num
+           END-READ
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Write a rejected (NOT Numeric) record to the exception file
+      *  so the correction team can re-key and resubmit it.
+      *---------------------------------------------------------------
+       Write-Reject-Record.
+           Move Rec-Num   to RJ-Rec-Num
+           Move W-Sysin   to RJ-Raw-Data
+           Move Spaces    to RJ-Hex-Dump
+           Move H-Data (1 : 10) to RJ-Hex-Dump (1 : 10)
+           WRITE REJECT-RECORD
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Persist the Zoned-Dec verdict for this record to the audit
+      *  log (req 006), so the evidence survives after SYSOUT scrolls.
+      *---------------------------------------------------------------
+       Write-Audit-Record-Zoned.
+           IF Zoned-Dec is NOT Numeric
+              MOVE 'NOT NUMERIC'        to WS-Audit-Verdict
+           ELSE
+              IF Zoned-Dec = 0
+                 MOVE 'NUMERIC-ZERO'    to WS-Audit-Verdict
+              ELSE
+                 MOVE 'NUMERIC-NONZERO' to WS-Audit-Verdict
+              END-IF
+           END-IF
+           Move Rec-Num          to AU-Rec-Num
+           Move 'ZONED-DEC '     to AU-Field-Name
+           Move W-Sysin          to AU-Raw-Data
+           Move Spaces           to AU-Hex-Dump
+           Move H-Data (1 : 10)  to AU-Hex-Dump (1 : 10)
+           Move WS-Audit-Verdict to AU-Verdict
+           WRITE AUDIT-RECORD
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Persist the Packed-Dec verdict for this record to the audit
+      *  log (req 006), side by side with the Zoned-Dec entry.
+      *---------------------------------------------------------------
+       Write-Audit-Record-Packed.
+           IF Packed-Dec is NOT Numeric
+              MOVE 'NOT NUMERIC'        to WS-Audit-Verdict
+           ELSE
+              IF Packed-Dec = 0
+                 MOVE 'NUMERIC-ZERO'    to WS-Audit-Verdict
+              ELSE
+                 MOVE 'NUMERIC-NONZERO' to WS-Audit-Verdict
+              END-IF
+           END-IF
+           Move Rec-Num          to AU-Rec-Num
+           Move 'PACKED-DEC '    to AU-Field-Name
+           Move W-Sysin          to AU-Raw-Data
+           Move Spaces           to AU-Hex-Dump
+           Move H-Data (1 : 8)   to AU-Hex-Dump (1 : 8)
+           Move WS-Audit-Verdict to AU-Verdict
+           WRITE AUDIT-RECORD
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Tally which invalid byte pattern a NOT Numeric Zoned-Dec
+      *  field actually contains, so a big run shows at a glance
+      *  whether a feed is systematically space-filling unused fields
+      *  versus sending genuinely garbled data (req 007).
+      *---------------------------------------------------------------
+       Classify-Invalid-Pattern.
+           IF Zoned-Dec = SPACES
+              ADD 1 to WS-Hist-All-Spaces
+           ELSE
+              IF Zoned-Dec = LOW-VALUES
+                 ADD 1 to WS-Hist-Low-Values
+              ELSE
+                 IF Zoned-Dec = HIGH-VALUES
+                    ADD 1 to WS-Hist-High-Values
+                 ELSE
+                    ADD 1 to WS-Hist-Embedded-Alpha
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *  End-of-job summary counts
+      *---------------------------------------------------------------
+       Write-Summary-Report.
+           Move Rec-Num              to WS-Rpt-Read
+           Move WS-Count-Valid       to WS-Rpt-Valid
+           Move WS-Count-Zero        to WS-Rpt-Zero
+           Move WS-Count-Non-Numeric to WS-Rpt-Non-Numeric
+           Move WS-Count-Packed-Valid
+                            to WS-Rpt-Packed-Valid
+           Move WS-Count-Packed-Zero
+                            to WS-Rpt-Packed-Zero
+           Move WS-Count-Packed-Non-Numeric
+                            to WS-Rpt-Packed-Non-Numeric
+           Display ' '
+           Display '========================================'
+           Display 'ZONED01 END-OF-JOB SUMMARY'
+           Display '========================================'
+           Display '  Records Read ........... ' WS-Rpt-Read
+           Display '  Zoned-Dec Valid/Numeric . ' WS-Rpt-Valid
+           Display '  Zoned-Dec Zero Value .... ' WS-Rpt-Zero
+           Display '  Zoned-Dec NOT Numeric ... ' WS-Rpt-Non-Numeric
+           Display ' '
+           Display '  Packed-Dec Valid/Numeric  ' WS-Rpt-Packed-Valid
+           Display '  Packed-Dec Zero Value ...  ' WS-Rpt-Packed-Zero
+           Display '  Packed-Dec NOT Numeric ..  '
+                   WS-Rpt-Packed-Non-Numeric
+           Display ' '
+           Display '  Invalid Byte-Pattern Histogram --------'
+           Display '    All-Spaces ............ ' WS-Hist-All-Spaces
+           Display '    Low-Values ............ ' WS-Hist-Low-Values
+           Display '    High-Values ........... ' WS-Hist-High-Values
+           Display '    Embedded-Alpha Junk ... '
+                   WS-Hist-Embedded-Alpha
+           Display '========================================'
            EXIT.
 
 
@@ -63,8 +965,21 @@
       *  Bytes to Displayable Hex
       *---------------------------------------------------------------
        Get-Displayable-Hex.
+           Move Low-Values to H-Data
            Call  W-BYTE2HEX  Using By Value   Length Of Zoned-Dec
                                  By Reference  Zoned-Dec
                                                H-Data
                                     By Value   'U'
            EXIT.
+
+
+      *---------------------------------------------------------------
+      *  Bytes to Displayable Hex -- Packed-Dec side of the house
+      *---------------------------------------------------------------
+       Get-Displayable-Hex-Packed.
+           Move Low-Values to H-Data
+           Call  W-BYTE2HEX  Using By Value   Length Of Packed-Dec
+                                 By Reference  Packed-Dec
+                                               H-Data
+                                    By Value   'U'
+           EXIT.
